@@ -0,0 +1,42 @@
+//BINTREE  JOB  (ACCTNO),'BINARY TREE LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*        JOB STREAM FOR BINTREE.
+//*
+//*        STEP010 RUNS THE LOAD PHASE ONLY (PARM='LOAD'), BUILDING
+//*        AND REBALANCING THE TREE FROM TABLEIN AND REWRITING
+//*        MASTFILE. IF THE LOAD STEP ABENDS OR IS CANCELLED PARTWAY
+//*        THROUGH A LARGE INPUT FILE, MASTFILE'S LEADING CONTROL
+//*        RECORD CARRIES THE NUMBER OF TABLEIN RECORDS ALREADY
+//*        CONSUMED AS OF THE LAST CHECKPOINT (EVERY 100 ENTRIES), SO
+//*        RESUBMITTING THIS SAME STEP SKIPS BACK PAST THOSE RECORDS
+//*        AND PICKS UP THE LOAD WHERE IT LEFT OFF INSTEAD OF
+//*        RE-INSERTING ENTRIES ALREADY SAVED. EACH TABLEIN RECORD IS
+//*        A ONE-BYTE TRANSACTION CODE (A/D/C/I FOR ADD, DELETE,
+//*        CHANGE, INQUIRE) FOLLOWED BY A 10-BYTE KEY AND, FOR CHANGE
+//*        TRANSACTIONS ONLY, A SECOND 10-BYTE KEY TO INSERT IN ITS
+//*        PLACE.
+//*
+//*        STEP020 RUNS THE TRAVERSAL/REPORT PHASE ONLY (PARM='PRNT')
+//*        AGAINST THE MASTFILE STEP010 LEFT BEHIND. IT IS SKIPPED IF
+//*        STEP010 ENDS WITH A CONDITION CODE OF 4 OR HIGHER (REJECTED
+//*        ENTRIES OR A WORSE FAILURE), SINCE THERE IS NO POINT
+//*        REPORTING ON A LOAD THAT DID NOT FINISH CLEAN. THE PARM'S
+//*        SECOND WORD PICKS THE LISTING ORDER - ASC (DEFAULT), DSC,
+//*        OR LVL - e.g. PARM='PRNT DSC' FOR A DESCENDING LISTING.
+//*
+//STEP010  EXEC PGM=BINTREE,PARM='LOAD'
+//STEPLIB  DD   DSN=PROD.BINTREE.LOADLIB,DISP=SHR
+//TABLEIN  DD   DSN=PROD.BINTREE.INPUT,DISP=SHR
+//MASTFILE DD   DSN=PROD.BINTREE.MASTER,DISP=SHR
+//AUDITLOG DD   DSN=PROD.BINTREE.AUDIT,DISP=MOD
+//PRINT    DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=BINTREE,PARM='PRNT',COND=(4,GE,STEP010)
+//STEPLIB  DD   DSN=PROD.BINTREE.LOADLIB,DISP=SHR
+//TABLEIN  DD   DUMMY
+//MASTFILE DD   DSN=PROD.BINTREE.MASTER,DISP=SHR
+//AUDITLOG DD   DSN=PROD.BINTREE.AUDIT,DISP=MOD
+//PRINT    DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
