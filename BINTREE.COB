@@ -18,159 +18,1013 @@
 001800 CONFIGURATION SECTION.                                                   
 001900*                                                                         
 002000 INPUT-OUTPUT SECTION.                                                    
-002100 FILE-CONTROL.                                                            
-002200     SELECT PRNTFILE         ASSIGN TO PRINT.                             
-002300*                                                                         
-002400*                                                                         
-002500*                                                                         
-002600*                                                                         
-002700 DATA DIVISION.                                                           
-002800 FILE SECTION.                                                            
-002900*                                                                         
-003000 FD  PRNTFILE.                                                            
-003100*                                                                         
-003200 01  PRT-REC                 PIC  X(133).                                 
-003300*                                                                         
-003400*                                                                         
-003500 WORKING-STORAGE SECTION.                                                 
-003600*                                                                         
-003700 01  WORK-AREA.                                                           
-003800     03  SS                  PIC S9(04)      COMP                         
-003900                                             VALUE ZERO.                  
-004000     03  SS2                 PIC S9(04)      COMP                         
-004100                                             VALUE ZERO.                  
-004200     03  AVAIL               PIC S9(04)      COMP                         
-004300                                             VALUE ZERO.                  
-004400     03  WS-CTR              PIC S9(04)      COMP                         
-004500                                             VALUE ZERO.                  
-004600     03  WS-ENTRY            PIC X(10)       VALUE SPACE.                 
-004700     03  WS-FIND             PIC X(10)       VALUE SPACE.                 
-004800*                                                                         
-004900*                                                                         
-005000 01  INITIALIZE-TABLE.                                                    
-005100     03  INIT-TABLE.                                                      
-005200         05  FILLER          PIC S9(03)      COMP-3   VALUE ZERO.         
-005300         05  FILLER          PIC S9(03)      COMP-3   VALUE ZERO.         
-005400         05  FILLER          PIC S9(03)      COMP-3   VALUE ZERO.         
-005500         05  FILLER          PIC  X(10)               VALUE SPACE.        
-005600     03  TABLE-AREA.                                                      
-005700         05  TABLE-ENTRY     OCCURS 10 TIMES.                             
-005800             07  TBL-LL      PIC S9(03)      COMP-3.                      
-005900             07  TBL-RL      PIC S9(03)      COMP-3.                      
-006000             07  TBL-LINK    PIC S9(03)      COMP-3.                      
-006100             07  TBL-ITEM    PIC  X(10).                                  
-006200*                                                                         
-006300*                                                                         
-006400 PROCEDURE DIVISION.                                                      
-006500*                                                                         
-006600 0000-START.                                                              
-006700     OPEN OUTPUT PRNTFILE.                                                
-006800     MOVE INITIALIZE-TABLE   TO TABLE-AREA.                               
-006900*                                                                         
-007000*    LOAD TABLE. AFTER 10 ENTRIES GO TO THE SEARCH ROUTINE.               
-007100*    TO USE THE TABLE SORT FUNCTION, CHANGE 'GO TO FIND-ACCEPT'           
-007200*    TO 'GO TO TEST-LEFT'.                                                
-007300*                                                                         
-007400 ACCEPT-INPUT.                                                            
-007500     IF  AVAIL > 10                                                       
-007600         MOVE 1              TO SS, SS2                                   
-007700         GO TO FIND-ACCEPT.                                               
-007800*                                                                         
-007900     ACCEPT WS-ENTRY.
-008000*                                                                         
-008100     IF  SS = ZERO                                                        
-008200         MOVE WS-ENTRY       TO TBL-ITEM (1)                              
-008300         MOVE ZERO           TO TBL-LL   (1)                              
-008400         MOVE ZERO           TO TBL-RL   (1)                              
-008500         ADD 2               TO AVAIL.                                    
-008600*                                                                         
-008700     MOVE 1                  TO SS.
-008800*                                                                         
-008900 BUILD-TABLE.                                                             
-009000      IF  WS-ENTRY < TBL-ITEM (SS)
-009100          IF  TBL-LL (SS) = ZERO
-009200              MOVE WS-ENTRY  TO TBL-ITEM (AVAIL)
-009300              MOVE AVAIL     TO TBL-LL   (SS)
-009400              MOVE ZERO      TO TBL-LL   (AVAIL), TBL-RL (AVAIL)
-009500              ADD 1          TO AVAIL
-009600              GO TO ACCEPT-INPUT
-009700          ELSE
-009800              MOVE TBL-LL (SS)
-009900                             TO SS                                        
-010000              GO TO BUILD-TABLE.
-010100*
-010200      IF  WS-ENTRY > TBL-ITEM (SS)
-010300          IF  TBL-RL (SS) = ZERO                                          
-010400              MOVE WS-ENTRY  TO TBL-ITEM (AVAIL)                          
-010500              MOVE AVAIL     TO TBL-RL   (SS)                             
-010600              MOVE ZERO      TO TBL-LL   (AVAIL), TBL-RL (AVAIL)          
-010700              ADD 1          TO AVAIL                                     
-010800              GO TO ACCEPT-INPUT                                          
-010900          ELSE                                                            
-011000              MOVE TBL-RL (SS)                                            
-011100                             TO SS                                        
-011200              GO TO BUILD-TABLE.                                          
-011300*
-011400     GO TO ACCEPT-INPUT.
-011500*
-011600*    UNLOAD TABLE IN ASCENDING ORDER
-011700*
-011800 TEST-LEFT.
-011900     IF  TBL-LL (SS) NOT = ZERO
-012000         MOVE SS             TO TBL-LINK (SS2)
-012100         MOVE TBL-LL (SS)    TO SS
-012200         ADD 1               TO SS2
-012300         GO TO TEST-LEFT.
-012400*
-012500 PRINT-HERE.                                                              
-012600     MOVE TBL-ITEM (SS)      TO PRT-REC.                                  
-012700     WRITE PRT-REC AFTER ADVANCING 2 LINES.                               
-012800     ADD 1                   TO WS-CTR.                                   
-012900     IF  WS-CTR > 9                                                       
-013000         GO TO END-JOB.                                                   
-013100*                                                                         
-013200 TEST-RIGHT.                                                              
-013300     IF  TBL-RL (SS) NOT = ZERO                                           
-013400         MOVE TBL-RL (SS)    TO SS                                        
-013500         GO TO TEST-LEFT.                                                 
-013600*                                                                         
-013700     SUBTRACT 1 FROM SS2.                                                 
-013800     MOVE TBL-LINK (SS2)     TO SS.                                       
-013900     GO TO PRINT-HERE.                                                    
-014000*                                                                         
-014100*    SEARCH THE TABLE                                                     
-014200*                                                                         
-014300 FIND-ACCEPT.
-014400     ACCEPT WS-FIND.                                                      
-014500     IF  WS-FIND = 'END'                                                  
-014600         GO TO END-JOB.                                                   
-014700*                                                                         
-014800     MOVE 1                  TO SS.                                       
-014900*                                                                         
-015000 FIND-RTN.                                                                
-015100     IF  WS-FIND < TBL-ITEM (SS)                                          
-015200         IF  TBL-LL (SS) = ZERO                                           
-015300             DISPLAY 'NOT IN TABLE'                                       
-015400             GO TO FIND-ACCEPT                                            
-015500         ELSE                                                             
-015600             MOVE TBL-LL (SS)                                             
-015700                             TO SS                                        
-015800             GO TO FIND-RTN.                                              
-015900*                                                                         
-016000     IF  WS-FIND > TBL-ITEM (SS)                                          
-016100         IF  TBL-RL (SS) = ZERO                                           
-016200             DISPLAY 'NOT IN TABLE'                                       
-016300             GO TO FIND-ACCEPT                                            
-016400         ELSE                                                             
-016500             MOVE TBL-RL (SS)                                             
-016600                             TO SS                                        
-016700             GO TO FIND-RTN.                                              
-016800*                                                                         
-016900     DISPLAY 'FOUND ' TBL-ITEM (SS).                                      
-017000*                                                                         
-017100 END-JOB.
-017200     CLOSE PRNTFILE.                                                      
-017300     STOP RUN.                                                            
-017400*                                                                         
-017500*                                                                         
-017600*    END OF BINTREE.                                                      
+002100 FILE-CONTROL.
+002200     SELECT PRNTFILE         ASSIGN TO PRINT.
+002300     SELECT TABLE-IN         ASSIGN TO TABLEIN
+002400                             ORGANIZATION IS SEQUENTIAL.
+002500     SELECT MASTFILE         ASSIGN TO MASTFILE
+002600                             ORGANIZATION IS INDEXED
+002700                             ACCESS MODE IS SEQUENTIAL
+002800                             RECORD KEY IS MSTR-SEQ
+002900                             FILE STATUS IS WS-MSTR-STATUS.
+003000     SELECT AUDITLOG         ASSIGN TO AUDITLOG
+003100                             ORGANIZATION IS SEQUENTIAL
+003200                             FILE STATUS IS WS-AUD-STATUS.
+003300*
+003400*
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700*
+003800 FD  PRNTFILE.
+003900*
+004000 01  PRT-REC                 PIC  X(133).
+004100*
+004200 FD  TABLE-IN.
+004300*
+004400*    EACH TRANSACTION IS PREFIXED WITH A CODE (A/D/C/I FOR
+004500*    ADD/DELETE/CHANGE/INQUIRE) SO A SINGLE TRANSACTION FILE CAN
+004600*    MIX ADDS, DELETES, CHANGES, AND LOOKUPS IN ANY ORDER, RATHER
+004700*    THAN ASSUMING EVERY RECORD IS AN ADD. TRN-NEW-KEY IS ONLY
+004800*    USED BY A CHANGE (CODE 'C'), WHICH CARRIES THE REPLACEMENT
+004900*    VALUE FOR THE ENTRY FOUND UNDER TRN-KEY.
+005000*
+005100 01  TBL-IN-REC.
+005200     03  TRN-CODE            PIC  X(01).
+005300     03  TRN-KEY             PIC  X(10).
+005400     03  TRN-NEW-KEY         PIC  X(10).
+005500*
+005600*
+005700 FD  MASTFILE.
+005800*
+005900 01  MSTR-REC.
+006000     03  MSTR-SEQ            PIC  9(04).
+006100     03  MSTR-LL             PIC S9(04)      COMP-3.
+006200     03  MSTR-RL             PIC S9(04)      COMP-3.
+006300     03  MSTR-ITEM           PIC  X(10).
+006400     03  MSTR-HGT            PIC S9(04)      COMP-3.
+006500     03  MSTR-ROOT           PIC S9(04)      COMP.
+006600     03  MSTR-CKPT-COUNT     PIC 9(08)       COMP.
+006700     03  MSTR-LIVE-CTR       PIC S9(04)      COMP.
+006800     03  MSTR-FREE-HEAD      PIC S9(04)      COMP.
+006900*
+007000*    ONE RECORD PER INSERT, DELETE, OR LOOKUP TRANSACTION (ALL
+007100*    LOGGED FROM ACCEPT-INPUT'S DISPATCH), SO DAILY VOLUMES CAN
+007200*    BE RECONCILED AGAINST THE SOURCE EXTRACT AFTER THE FACT.
+007300*
+007400 FD  AUDITLOG.
+007500*
+007600 01  AUD-REC.
+007700     03  AUD-DATE.
+007800         05  AUD-YY          PIC 9(02).
+007900         05  AUD-MM          PIC 9(02).
+008000         05  AUD-DD          PIC 9(02).
+008100     03  AUD-TIME.
+008200         05  AUD-HH          PIC 9(02).
+008300         05  AUD-MN          PIC 9(02).
+008400         05  AUD-SS          PIC 9(02).
+008500         05  AUD-HS          PIC 9(02).
+008600     03  AUD-TRANS-CODE      PIC X(06).
+008700     03  AUD-KEY             PIC X(10).
+008800 WORKING-STORAGE SECTION.                                                 
+008900*                                                                         
+009000 01  WORK-AREA.                                                           
+009100     03  SS                  PIC S9(04)      COMP                         
+009200                                             VALUE ZERO.                  
+009300     03  SS2                 PIC S9(04)      COMP                         
+009400                                             VALUE ZERO.                  
+009500     03  AVAIL               PIC S9(04)      COMP                         
+009600                                             VALUE 1.                     
+009700     03  WS-CTR              PIC S9(04)      COMP                         
+009800                                             VALUE ZERO.                  
+009900     03  WS-TBL-MAX          PIC S9(04)      COMP
+010000                                             VALUE 3000.
+010100     03  WS-REJ-CTR          PIC S9(04)      COMP
+010200                                            VALUE ZERO.
+010300*
+010400*    COUNT OF NODES CURRENTLY LIVE IN TABLE-AREA - INCREMENTED
+010500*    WHEN GET-SLOT HANDS OUT A NEW NODE, DECREMENTED WHEN
+010600*    FREE-SLOT TAKES ONE BACK. AVAIL IS A HIGH-WATER MARK OF
+010700*    SLOTS EVER ISSUED, NOT A LIVE COUNT, SO THE ASCENDING/
+010800*    DESCENDING TRAVERSALS TEST AGAINST THIS FIELD INSTEAD OF
+010900*    AVAIL TO KNOW WHEN EVERY NODE HAS BEEN PRINTED.
+011000*
+011100     03  WS-LIVE-CTR         PIC S9(04)      COMP
+011200                                            VALUE ZERO.
+011300     03  WS-ENTRY            PIC X(10)       VALUE SPACE.
+011400     03  WS-FIND             PIC X(10)       VALUE SPACE.
+011500     03  WS-TRANS-REC.
+011600         05  WS-TRN-CODE     PIC X(01)       VALUE SPACE.
+011700             88  WS-TRN-ADD                  VALUE 'A'.
+011800             88  WS-TRN-DEL                  VALUE 'D'.
+011900             88  WS-TRN-CHG                  VALUE 'C'.
+012000             88  WS-TRN-INQ                  VALUE 'I'.
+012100             88  WS-TRN-CODE-VALID       VALUE 'A' 'D' 'C' 'I'.
+012200         05  WS-TRN-KEY      PIC X(10)       VALUE SPACE.
+012300         05  WS-TRN-NEW-KEY  PIC X(10)       VALUE SPACE.
+012400     03  WS-MSTR-STATUS      PIC X(02)       VALUE SPACE.
+012500     03  WS-AUD-STATUS       PIC X(02)       VALUE SPACE.
+012600*
+012700*    RUN MODE (FROM THE JCL EXEC PARM) AND CHECKPOINT FIELDS FOR
+012800*    THE LOAD STEP: LOAD RUNS THE LOAD PHASE ONLY, PRNT RUNS THE
+012900*    LISTING (IN WHATEVER ORDER WS-TRAV-MODE BELOW SELECTS) ONLY,
+013000*    AND BLANK (STANDALONE, NO PARM) RUNS THE SAME TRANSACTION-
+013100*    CODED ACCEPT-INPUT DISPATCH AS THE LOAD STEP, JUST WITHOUT A
+013200*    FOLLOW-ON JCL PRNT STEP.
+013300*
+013400 01  CHECKPOINT-WORK-AREA.
+013500     03  WS-RUN-MODE         PIC X(04)       VALUE SPACES.
+013600         88  WS-RUN-MODE-LOAD                VALUE 'LOAD'.
+013700         88  WS-RUN-MODE-PRNT                VALUE 'PRNT'.
+013800     03  WS-CKPT-COUNT       PIC 9(08)       COMP
+013900                                             VALUE ZERO.
+014000     03  WS-CKPT-INTERVAL    PIC S9(04)      COMP
+014100                                             VALUE 100.
+014200     03  WS-CKPT-SINCE       PIC S9(04)      COMP
+014300                                             VALUE ZERO.
+014400     03  WS-SKIP-CTR         PIC 9(08)       COMP
+014500                                             VALUE ZERO.
+014600*
+014700*    SELECTS THE ORDER THE PRNT STEP LISTS TABLE-AREA IN: ASCENDING
+014800*    (THE ORIGINAL IN-ORDER WALK), DESCENDING (THE MIRROR IMAGE OF
+014900*    THE SAME WALK), OR LEVEL-ORDER (BREADTH-FIRST, USING TBL-LINK
+015000*    AS A QUEUE OF SUBSCRIPTS RATHER THAN AS AN ANCESTOR STACK).
+015100*    COMES FROM THE SECOND WORD OF THE EXEC PARM, e.g.
+015200*    PARM='PRNT DSC'; DEFAULTS TO ASCENDING WHEN NOT GIVEN.
+015300*
+015400 01  TRAVERSAL-WORK-AREA.
+015500     03  WS-TRAV-MODE        PIC X(04)       VALUE 'ASC'.
+015600         88  WS-TRAV-ASC                     VALUE 'ASC'.
+015700         88  WS-TRAV-DSC                     VALUE 'DSC'.
+015800         88  WS-TRAV-LVL                     VALUE 'LVL'.
+015900     03  WS-Q-HEAD           PIC S9(04)      COMP
+016000                                             VALUE ZERO.
+016100     03  WS-Q-TAIL           PIC S9(04)      COMP
+016200                                             VALUE ZERO.
+016300*
+016400*    FIELDS USED TO KEEP THE TREE HEIGHT-BALANCED (AVL STYLE) AS
+016500*    ENTRIES ARE ADDED, SO A SORTED LOAD DOES NOT DEGRADE THE TREE
+016600*    INTO A LINKED LIST.
+016700*
+016800 01  AVL-WORK-AREA.
+016900     03  WS-ROOT             PIC S9(04)      COMP
+017000                                            VALUE ZERO.
+017100     03  SS3                 PIC S9(04)      COMP
+017200                                            VALUE ZERO.
+017300     03  WS-PATH             PIC S9(04)      COMP
+017400                                            OCCURS 40 TIMES.
+017500     03  WS-NODE             PIC S9(04)      COMP.
+017600     03  WS-PARENT           PIC S9(04)      COMP.
+017700     03  WS-RNODE            PIC S9(04)      COMP.
+017800     03  WS-PIVOT            PIC S9(04)      COMP.
+017900     03  WS-NEWROOT          PIC S9(04)      COMP.
+018000     03  WS-RRESULT          PIC S9(04)      COMP.
+018100     03  WS-LHGT             PIC S9(04)      COMP.
+018200     03  WS-RHGT             PIC S9(04)      COMP.
+018300     03  WS-CLHGT            PIC S9(04)      COMP.
+018400     03  WS-CRHGT            PIC S9(04)      COMP.
+018500     03  WS-BAL              PIC S9(04)      COMP.
+018600     03  WS-HGT-ARG          PIC S9(04)      COMP.
+018700     03  WS-HGT-RESULT       PIC S9(04)      COMP.
+018800     03  WS-FREE-HEAD        PIC S9(04)      COMP
+018900                                             VALUE ZERO.
+019000     03  WS-NEWSLOT          PIC S9(04)      COMP.
+019100     03  WS-SUCC             PIC S9(04)      COMP.
+019200*
+019300*    WS-FREE-HEAD CHAINS SLOTS FREED BY DELETE-RTN (VIA TBL-LL OF
+019400*    THE FREED SLOT) SO BUILD-TABLE CAN REUSE THEM INSTEAD OF
+019500*    ALWAYS GROWING AVAIL.
+019600*
+019700*
+019800*
+019900*    FIELDS AND PRINT LINES FOR THE FORMATTED TABLE-LISTING REPORT
+020000*    WRITTEN BY PRINT-HEADERS/PRINT-HERE/PRINT-TRAILER.
+020100*
+020200 01  REPORT-WORK-AREA.
+020300     03  WS-PAGE-NO          PIC S9(04)      COMP
+020400                                             VALUE ZERO.
+020500     03  WS-LINE-NO          PIC S9(04)      COMP
+020600                                             VALUE ZERO.
+020700     03  WS-RPT-LINE-MAX     PIC S9(04)      COMP
+020800                                             VALUE 55.
+020900     03  WS-RUN-DATE.
+021000         05  WS-RUN-YY       PIC 9(02).
+021100         05  WS-RUN-MM       PIC 9(02).
+021200         05  WS-RUN-DD       PIC 9(02).
+021300     03  WS-RUN-DATE-DISP.
+021400         05  WS-RDD-MM       PIC 9(02).
+021500         05  FILLER          PIC X(01)       VALUE '/'.
+021600         05  WS-RDD-DD       PIC 9(02).
+021700         05  FILLER          PIC X(01)       VALUE '/'.
+021800         05  WS-RDD-YY       PIC 9(02).
+021900*
+022000 01  WS-HDR-LINE-1.
+022100     03  FILLER              PIC X(05)       VALUE SPACES.
+022200     03  FILLER              PIC X(24)       VALUE
+022300             'BINTREE TABLE LISTING'.
+022400     03  FILLER              PIC X(10)       VALUE 'RUN DATE: '.
+022500     03  HDR1-DATE           PIC X(08).
+022600     03  FILLER              PIC X(10)       VALUE SPACES.
+022700     03  FILLER              PIC X(05)       VALUE 'PAGE '.
+022800     03  HDR1-PAGE-NO        PIC ZZZ9.
+022900*
+023000 01  WS-HDR-LINE-2.
+023100     03  FILLER              PIC X(05)       VALUE SPACES.
+023200     03  FILLER              PIC X(10)       VALUE 'LINE NO.'.
+023300     03  FILLER              PIC X(05)       VALUE SPACES.
+023400     03  FILLER              PIC X(10)       VALUE 'ITEM'.
+023500*
+023600 01  WS-HDR-LINE-3.
+023700     03  FILLER              PIC X(05)       VALUE SPACES.
+023800     03  FILLER              PIC X(30)       VALUE ALL '-'.
+023900*
+024000 01  WS-DTL-LINE.
+024100     03  FILLER              PIC X(05)       VALUE SPACES.
+024200     03  DTL-LINE-NO         PIC ZZZZ9.
+024300     03  FILLER              PIC X(05)       VALUE SPACES.
+024400     03  DTL-ITEM            PIC X(10).
+024500*
+024600 01  WS-TRL-LINE.
+024700     03  FILLER              PIC X(05)       VALUE SPACES.
+024800     03  FILLER              PIC X(21)       VALUE
+024900             'TOTAL ITEMS PRINTED:'.
+025000     03  FILLER              PIC X(02)       VALUE SPACES.
+025100     03  TRL-COUNT           PIC ZZZZ9.
+025200*
+025300 01  INITIALIZE-TABLE.
+025400     03  INIT-TABLE.
+025500         05  FILLER          PIC S9(04)      COMP-3   VALUE ZERO.
+025600         05  FILLER          PIC S9(04)      COMP-3   VALUE ZERO.
+025700         05  FILLER          PIC S9(04)      COMP-3   VALUE ZERO.
+025800         05  FILLER          PIC  X(10)               VALUE SPACE.
+025900         05  FILLER          PIC S9(04)      COMP-3   VALUE ZERO.
+026000     03  TABLE-AREA.
+026100         05  TABLE-ENTRY     OCCURS 3000 TIMES.
+026200             07  TBL-LL      PIC S9(04)      COMP-3.
+026300             07  TBL-RL      PIC S9(04)      COMP-3.
+026400             07  TBL-LINK    PIC S9(04)      COMP-3.
+026500             07  TBL-ITEM    PIC  X(10).
+026600            07  TBL-HGT     PIC S9(04)      COMP-3.
+026700*
+026800*
+026900 LINKAGE SECTION.
+027000*
+027100*    RECEIVES THE JCL EXEC PARM (LOAD OR PRNT) SO THE SAME LOAD
+027200*    MODULE CAN RUN AS EITHER STEP OF THE JOB STREAM. A PRNT PARM
+027300*    MAY CARRY A SECOND WORD SELECTING THE TRAVERSAL ORDER, e.g.
+027400*    PARM='PRNT DSC'.
+027500*
+027600 01  LK-PARM.
+027700     03  LK-PARM-LEN         PIC S9(04)      COMP.
+027800     03  LK-PARM-MODE        PIC X(04).
+027900     03  FILLER              PIC X(01).
+028000     03  LK-PARM-TRAV        PIC X(04).
+028100*
+028200 PROCEDURE DIVISION USING LK-PARM.
+028300*
+028400 0000-START.
+028500     OPEN OUTPUT PRNTFILE.
+028600     OPEN INPUT  TABLE-IN.
+028700     OPEN EXTEND AUDITLOG.
+028800     IF  WS-AUD-STATUS = '35'
+028900         OPEN OUTPUT AUDITLOG.
+029000     MOVE INITIALIZE-TABLE   TO TABLE-AREA.
+029100*
+029200     IF  LK-PARM-LEN > ZERO
+029300         MOVE LK-PARM-MODE   TO WS-RUN-MODE.
+029400     IF  LK-PARM-TRAV NOT = SPACES
+029500         MOVE LK-PARM-TRAV   TO WS-TRAV-MODE.
+029600*
+029700     ACCEPT WS-RUN-DATE      FROM DATE.
+029800     MOVE WS-RUN-MM          TO WS-RDD-MM.
+029900     MOVE WS-RUN-DD          TO WS-RDD-DD.
+030000     MOVE WS-RUN-YY          TO WS-RDD-YY.
+030100     MOVE WS-RUN-DATE-DISP   TO HDR1-DATE.
+030200*
+030300     OPEN I-O MASTFILE.
+030400     IF  WS-MSTR-STATUS = '35'
+030500         OPEN OUTPUT MASTFILE
+030600     ELSE
+030700         PERFORM LOAD-MASTER THRU LOAD-MASTER-EXIT.
+030800*
+030900     IF  NOT WS-RUN-MODE-PRNT AND WS-CKPT-COUNT > ZERO
+031000         PERFORM SKIP-INPUT THRU SKIP-INPUT-EXIT.
+031100*
+031200     IF  WS-RUN-MODE-PRNT
+031300         IF  WS-ROOT = ZERO
+031400             DISPLAY 'TABLE EMPTY - NOTHING TO REPORT'
+031500             GO TO END-JOB
+031600         ELSE
+031700         MOVE WS-ROOT        TO SS
+031800         MOVE 1              TO SS2
+031900         IF  WS-TRAV-DSC
+032000             GO TO DESC-LEFT
+032100         ELSE
+032200         IF  WS-TRAV-LVL
+032300             GO TO LEVEL-ORDER
+032400         ELSE
+032500             GO TO TEST-LEFT.
+032600*
+032700     GO TO ACCEPT-INPUT.
+032800*
+032900*    FOR THE LOAD STEP AND A STANDALONE (BLANK PARM) RUN, CONTROL
+033000*    FALLS THROUGH TO ACCEPT-INPUT ABOVE, WHICH READS AND
+033100*    DISPATCHES EACH TABLE-IN TRANSACTION BY ITS CODE (ADD,
+033200*    DELETE, CHANGE, OR INQUIRE) AND GOES TO END-JOB AT END OF
+033300*    FILE. A PRNT RUN NEVER REACHES HERE - THE IF ABOVE ALREADY
+033400*    BRANCHED IT TO THE SELECTED TRAVERSAL ENTRY POINT.
+033500*
+033600 LOAD-MASTER.
+033700*
+033800*    RELOAD TABLE-AREA FROM THE MASTER FILE SO A TREE BUILT ON
+033900*    AN EARLIER RUN CAN BE ADDED TO RATHER THAN REBUILT.
+034000*
+034100     MOVE 1                  TO AVAIL.
+034200 LOAD-MASTER-READ.
+034300     READ MASTFILE NEXT RECORD
+034400         AT END
+034500             GO TO LOAD-MASTER-EXIT.
+034600     IF  MSTR-SEQ = ZERO
+034700         MOVE MSTR-ROOT       TO WS-ROOT
+034800         MOVE MSTR-CKPT-COUNT TO WS-CKPT-COUNT
+034900         MOVE MSTR-LIVE-CTR   TO WS-LIVE-CTR
+035000         MOVE MSTR-FREE-HEAD  TO WS-FREE-HEAD
+035100         GO TO LOAD-MASTER-READ.
+035200     MOVE MSTR-LL            TO TBL-LL   (MSTR-SEQ).
+035300     MOVE MSTR-RL            TO TBL-RL   (MSTR-SEQ).
+035400     MOVE MSTR-ITEM          TO TBL-ITEM (MSTR-SEQ).
+035500     MOVE MSTR-HGT           TO TBL-HGT  (MSTR-SEQ).
+035600     ADD 1                   TO AVAIL.
+035700     GO TO LOAD-MASTER-READ.
+035800 LOAD-MASTER-EXIT.
+035900     EXIT.
+036000*
+036100*    SKIP PAST TABLE-IN RECORDS ALREADY CONSUMED AS OF THE LAST
+036200*    CHECKPOINT (WS-CKPT-COUNT, RELOADED FROM MSTR-CKPT-COUNT) SO
+036300*    A RESTARTED LOAD STEP PICKS UP WHERE IT LEFT OFF INSTEAD OF
+036400*    RE-INSERTING ENTRIES ALREADY SAVED TO MASTFILE.
+036500*
+036600 SKIP-INPUT.
+036700     READ TABLE-IN INTO WS-TRANS-REC
+036800         AT END
+036900             GO TO SKIP-INPUT-EXIT.
+037000     ADD 1                   TO WS-SKIP-CTR.
+037100     IF  WS-SKIP-CTR < WS-CKPT-COUNT
+037200         GO TO SKIP-INPUT.
+037300 SKIP-INPUT-EXIT.
+037400     EXIT.
+037500*
+037600*    READ AND VALIDATE THE NEXT TRANSACTION, THEN DISPATCH IT BY
+037700*    WS-TRN-CODE TO THE ADD (BUILD-TABLE), DELETE (DELETE-TRN),
+037800*    CHANGE, OR INQUIRE (INQUIRE-TRN) LOGIC. THIS REPLACES THE
+037900*    OLD "FIRST N ARE LOADS, EOF SWITCHES TO CONSOLE SEARCH" MODE
+038000*    SWITCH WITH AN EXPLICIT CODE ON EVERY RECORD, SO ADDS,
+038100*    DELETES, CHANGES, AND LOOKUPS CAN BE MIXED IN ANY ORDER IN
+038200*    THE SAME TRANSACTION FILE.
+038300*
+038400 ACCEPT-INPUT.
+038500     READ TABLE-IN INTO WS-TRANS-REC
+038600         AT END
+038700             MOVE ZERO       TO WS-CKPT-COUNT
+038800             MOVE ZERO       TO WS-CKPT-SINCE
+038900             GO TO END-JOB.
+039000*
+039100     IF  TRN-KEY = SPACES OR LOW-VALUES
+039200         ADD 1               TO WS-REJ-CTR
+039300         DISPLAY 'BLANK ENTRY REJECTED - REJECTED COUNT '
+039400             WS-REJ-CTR
+039500         GO TO ACCEPT-DONE.
+039600*
+039700     IF  NOT WS-TRN-CODE-VALID
+039800         ADD 1               TO WS-REJ-CTR
+039900         DISPLAY 'INVALID TRANSACTION CODE REJECTED - REJECTED '
+040000             'COUNT ' WS-REJ-CTR
+040100         GO TO ACCEPT-DONE.
+040200*
+040300     IF  WS-TRN-CHG AND (TRN-NEW-KEY = SPACES OR LOW-VALUES)
+040400         ADD 1               TO WS-REJ-CTR
+040500         DISPLAY 'BLANK ENTRY REJECTED - REJECTED COUNT '
+040600             WS-REJ-CTR
+040700         GO TO ACCEPT-DONE.
+040800*
+040900     IF  WS-TRN-DEL
+041000         MOVE TRN-KEY        TO WS-FIND
+041100         MOVE 'DELETE'       TO AUD-TRANS-CODE
+041200         MOVE WS-FIND        TO AUD-KEY
+041300         PERFORM WRITE-AUDIT THRU WRITE-AUDIT-EXIT
+041400         PERFORM DELETE-TRN THRU DELETE-TRN-EXIT
+041500         GO TO ACCEPT-DONE.
+041600*
+041700     IF  WS-TRN-INQ
+041800         MOVE TRN-KEY        TO WS-FIND
+041900         MOVE 'LOOKUP'       TO AUD-TRANS-CODE
+042000         MOVE WS-FIND        TO AUD-KEY
+042100         PERFORM WRITE-AUDIT THRU WRITE-AUDIT-EXIT
+042200         PERFORM INQUIRE-TRN THRU INQUIRE-TRN-EXIT
+042300         GO TO ACCEPT-DONE.
+042400*
+042500     IF  WS-TRN-CHG
+042600         MOVE TRN-KEY        TO WS-FIND
+042700         MOVE 'DELETE'       TO AUD-TRANS-CODE
+042800         MOVE WS-FIND        TO AUD-KEY
+042900         PERFORM WRITE-AUDIT THRU WRITE-AUDIT-EXIT
+043000         PERFORM DELETE-TRN THRU DELETE-TRN-EXIT
+043100         MOVE TRN-NEW-KEY    TO WS-ENTRY
+043200     ELSE
+043300         MOVE TRN-KEY        TO WS-ENTRY.
+043400*
+043500     MOVE 'INSERT'           TO AUD-TRANS-CODE.
+043600     MOVE WS-ENTRY           TO AUD-KEY.
+043700     PERFORM WRITE-AUDIT THRU WRITE-AUDIT-EXIT.
+043800*
+043900     IF  AVAIL > WS-TBL-MAX AND WS-FREE-HEAD = ZERO
+044000         ADD 1               TO WS-REJ-CTR
+044100         DISPLAY 'TABLE FULL, ENTRY REJECTED - REJECTED COUNT '
+044200             WS-REJ-CTR
+044300         GO TO ACCEPT-DONE.
+044400*
+044500     IF  WS-ROOT = ZERO
+044600         PERFORM GET-SLOT THRU GET-SLOT-EXIT
+044700         MOVE WS-ENTRY       TO TBL-ITEM (WS-NEWSLOT)
+044800         MOVE ZERO           TO TBL-LL   (WS-NEWSLOT)
+044900         MOVE ZERO           TO TBL-RL   (WS-NEWSLOT)
+045000         MOVE 1              TO TBL-HGT  (WS-NEWSLOT)
+045100         MOVE WS-NEWSLOT     TO WS-ROOT
+045200         ADD 1               TO WS-LIVE-CTR.
+045300*
+045400     MOVE ZERO               TO SS3.
+045500     MOVE WS-ROOT            TO SS.
+045600*
+045700 BUILD-TABLE.
+045800      IF  WS-ENTRY < TBL-ITEM (SS)
+045900          IF  TBL-LL (SS) = ZERO
+046000              PERFORM GET-SLOT THRU GET-SLOT-EXIT
+046100              MOVE WS-ENTRY  TO TBL-ITEM (WS-NEWSLOT)
+046200              MOVE WS-NEWSLOT TO TBL-LL   (SS)
+046300              MOVE ZERO      TO TBL-LL (WS-NEWSLOT)
+046400                             TBL-RL (WS-NEWSLOT)
+046500              MOVE 1         TO TBL-HGT  (WS-NEWSLOT)
+046600              ADD 1          TO WS-LIVE-CTR
+046700              ADD 1          TO SS3
+046800              MOVE SS        TO WS-PATH (SS3)
+046900              PERFORM REBALANCE-PATH THRU REBALANCE-PATH-EXIT
+047000              GO TO ACCEPT-DONE
+047100          ELSE
+047200              ADD 1          TO SS3
+047300              MOVE SS        TO WS-PATH (SS3)
+047400              MOVE TBL-LL (SS)
+047500                             TO SS
+047600              GO TO BUILD-TABLE.
+047700*
+047800      IF  WS-ENTRY > TBL-ITEM (SS)
+047900          IF  TBL-RL (SS) = ZERO
+048000              PERFORM GET-SLOT THRU GET-SLOT-EXIT
+048100              MOVE WS-ENTRY  TO TBL-ITEM (WS-NEWSLOT)
+048200              MOVE WS-NEWSLOT TO TBL-RL   (SS)
+048300              MOVE ZERO      TO TBL-LL (WS-NEWSLOT)
+048400                             TBL-RL (WS-NEWSLOT)
+048500              MOVE 1         TO TBL-HGT  (WS-NEWSLOT)
+048600              ADD 1          TO WS-LIVE-CTR
+048700              ADD 1          TO SS3
+048800              MOVE SS        TO WS-PATH (SS3)
+048900              PERFORM REBALANCE-PATH THRU REBALANCE-PATH-EXIT
+049000              GO TO ACCEPT-DONE
+049100          ELSE
+049200              ADD 1          TO SS3
+049300              MOVE SS        TO WS-PATH (SS3)
+049400              MOVE TBL-RL (SS)
+049500                             TO SS
+049600              GO TO BUILD-TABLE.
+049700*
+049800     GO TO ACCEPT-DONE.
+049900*
+050000*    A TRANSACTION HAS NOW BEEN FULLY APPLIED (OR REJECTED) - ONLY
+050100*    NOW IS IT SAFE TO COUNT IT TOWARD THE RESTART CHECKPOINT, SO
+050200*    AN ABEND BETWEEN A PERIODIC SAVE-MASTER AND THE POINT THE
+050300*    TRANSACTION ACTUALLY LANDS IN TABLE-AREA CANNOT LEAVE THE
+050400*    CHECKPOINT CLAIMING A TRANSACTION WAS CONSUMED WHEN IT WASN'T
+050500*
+050600 ACCEPT-DONE.
+050700     ADD 1                   TO WS-CKPT-COUNT.
+050800     ADD 1                   TO WS-CKPT-SINCE.
+050900     IF  WS-CKPT-SINCE >= WS-CKPT-INTERVAL
+051000         PERFORM SAVE-MASTER THRU SAVE-MASTER-EXIT
+051100         MOVE ZERO           TO WS-CKPT-SINCE.
+051200     GO TO ACCEPT-INPUT.
+051300*
+051400*    REBALANCE THE PATH FROM THE JUST-INSERTED NODE'S PARENT BACK
+051500*    UP TO THE ROOT (AVL STYLE) SO A RUN OF SORTED INPUT CANNOT
+051600*    DEGRADE THE TREE INTO A LINKED LIST. WS-PATH (1..SS3) HOLDS
+051700*    THE SUBSCRIPTS ON THE INSERTION PATH, ROOT FIRST.
+051800*
+051900 REBALANCE-PATH.
+052000     IF  SS3 = ZERO
+052100         GO TO REBALANCE-PATH-EXIT.
+052200     MOVE WS-PATH (SS3)      TO WS-NODE.
+052300     PERFORM REBALANCE-NODE THRU REBALANCE-NODE-EXIT.
+052400     IF  SS3 = 1
+052500         MOVE WS-NEWROOT     TO WS-ROOT
+052600     ELSE
+052700         MOVE WS-PATH (SS3 - 1)  TO WS-PARENT
+052800         IF  TBL-LL (WS-PARENT) = WS-NODE
+052900             MOVE WS-NEWROOT TO TBL-LL (WS-PARENT)
+053000         ELSE
+053100             MOVE WS-NEWROOT TO TBL-RL (WS-PARENT).
+053200     SUBTRACT 1              FROM SS3.
+053300     GO TO REBALANCE-PATH.
+053400 REBALANCE-PATH-EXIT.
+053500     EXIT.
+053600*
+053700*    HAND BACK A TABLE SLOT FOR A NEW NODE IN WS-NEWSLOT, TAKING
+053800*    ONE OFF THE FREE CHAIN LEFT BY DELETE-RTN WHEN THERE IS ONE
+053900*    RATHER THAN ALWAYS GROWING AVAIL.
+054000*
+054100 GET-SLOT.
+054200     IF  WS-FREE-HEAD NOT = ZERO
+054300         MOVE WS-FREE-HEAD       TO WS-NEWSLOT
+054400         MOVE TBL-LL (WS-FREE-HEAD)
+054500                                 TO WS-FREE-HEAD
+054600     ELSE
+054700         MOVE AVAIL              TO WS-NEWSLOT
+054800         ADD 1                   TO AVAIL.
+054900 GET-SLOT-EXIT.
+055000     EXIT.
+055100*
+055200*    RECOMPUTE THE HEIGHT OF WS-NODE AND ROTATE IT IF ITS LEFT AND
+055300*    RIGHT SUBTREES HAVE COME TO DIFFER BY MORE THAN ONE LEVEL.
+055400*    RETURNS THE (POSSIBLY NEW) SUBTREE ROOT IN WS-NEWROOT.
+055500*
+055600 REBALANCE-NODE.
+055700     MOVE TBL-LL (WS-NODE)   TO WS-HGT-ARG.
+055800     PERFORM GET-HEIGHT THRU GET-HEIGHT-EXIT.
+055900     MOVE WS-HGT-RESULT      TO WS-LHGT.
+056000     MOVE TBL-RL (WS-NODE)   TO WS-HGT-ARG.
+056100     PERFORM GET-HEIGHT THRU GET-HEIGHT-EXIT.
+056200     MOVE WS-HGT-RESULT      TO WS-RHGT.
+056300     IF  WS-LHGT > WS-RHGT
+056400         ADD 1  WS-LHGT          GIVING TBL-HGT (WS-NODE)
+056500     ELSE
+056600         ADD 1  WS-RHGT          GIVING TBL-HGT (WS-NODE).
+056700     SUBTRACT WS-RHGT FROM WS-LHGT GIVING WS-BAL.
+056800     MOVE WS-NODE            TO WS-NEWROOT.
+056900*
+057000     IF  WS-BAL > 1
+057100         MOVE TBL-LL (WS-NODE)   TO WS-RNODE
+057200         MOVE TBL-LL (WS-RNODE)  TO WS-HGT-ARG
+057300         PERFORM GET-HEIGHT THRU GET-HEIGHT-EXIT
+057400         MOVE WS-HGT-RESULT      TO WS-CLHGT
+057500         MOVE TBL-RL (WS-RNODE)  TO WS-HGT-ARG
+057600         PERFORM GET-HEIGHT THRU GET-HEIGHT-EXIT
+057700         MOVE WS-HGT-RESULT      TO WS-CRHGT
+057800         IF  WS-CLHGT >= WS-CRHGT
+057900             MOVE WS-NODE        TO WS-RNODE
+058000             PERFORM RIGHT-ROTATE THRU RIGHT-ROTATE-EXIT
+058100             MOVE WS-RRESULT     TO WS-NEWROOT
+058200         ELSE
+058300             MOVE TBL-LL (WS-NODE)   TO WS-RNODE
+058400             PERFORM LEFT-ROTATE THRU LEFT-ROTATE-EXIT
+058500             MOVE WS-RRESULT     TO TBL-LL (WS-NODE)
+058600             MOVE WS-NODE        TO WS-RNODE
+058700             PERFORM RIGHT-ROTATE THRU RIGHT-ROTATE-EXIT
+058800             MOVE WS-RRESULT     TO WS-NEWROOT.
+058900*
+059000     IF  WS-BAL < -1
+059100         MOVE TBL-RL (WS-NODE)   TO WS-RNODE
+059200         MOVE TBL-RL (WS-RNODE)  TO WS-HGT-ARG
+059300         PERFORM GET-HEIGHT THRU GET-HEIGHT-EXIT
+059400         MOVE WS-HGT-RESULT      TO WS-CRHGT
+059500         MOVE TBL-LL (WS-RNODE)  TO WS-HGT-ARG
+059600         PERFORM GET-HEIGHT THRU GET-HEIGHT-EXIT
+059700         MOVE WS-HGT-RESULT      TO WS-CLHGT
+059800         IF  WS-CRHGT >= WS-CLHGT
+059900             MOVE WS-NODE        TO WS-RNODE
+060000             PERFORM LEFT-ROTATE THRU LEFT-ROTATE-EXIT
+060100             MOVE WS-RRESULT     TO WS-NEWROOT
+060200         ELSE
+060300             MOVE TBL-RL (WS-NODE)   TO WS-RNODE
+060400             PERFORM RIGHT-ROTATE THRU RIGHT-ROTATE-EXIT
+060500             MOVE WS-RRESULT     TO TBL-RL (WS-NODE)
+060600             MOVE WS-NODE        TO WS-RNODE
+060700             PERFORM LEFT-ROTATE THRU LEFT-ROTATE-EXIT
+060800             MOVE WS-RRESULT     TO WS-NEWROOT.
+060900 REBALANCE-NODE-EXIT.
+061000     EXIT.
+061100*
+061200*    RETURN THE HEIGHT OF THE NODE AT WS-HGT-ARG IN WS-HGT-RESULT,
+061300*    TREATING A ZERO SUBSCRIPT (NO CHILD) AS HEIGHT ZERO.
+061400*
+061500 GET-HEIGHT.
+061600     IF  WS-HGT-ARG = ZERO
+061700         MOVE ZERO               TO WS-HGT-RESULT
+061800     ELSE
+061900         MOVE TBL-HGT (WS-HGT-ARG)   TO WS-HGT-RESULT.
+062000 GET-HEIGHT-EXIT.
+062100     EXIT.
+062200*
+062300*    ROTATE THE SUBTREE ROOTED AT WS-RNODE LEFT (ITS RIGHT CHILD
+062400*    BECOMES THE NEW SUBTREE ROOT). RETURNS THAT ROOT IN
+062500*    WS-RRESULT.
+062600*
+062700 LEFT-ROTATE.
+062800     MOVE TBL-RL (WS-RNODE)  TO WS-PIVOT.
+062900     MOVE TBL-LL (WS-PIVOT)  TO TBL-RL (WS-RNODE).
+063000     MOVE WS-RNODE           TO TBL-LL (WS-PIVOT).
+063100     MOVE TBL-LL (WS-RNODE)  TO WS-HGT-ARG.
+063200     PERFORM GET-HEIGHT THRU GET-HEIGHT-EXIT.
+063300     MOVE WS-HGT-RESULT      TO WS-LHGT.
+063400     MOVE TBL-RL (WS-RNODE)  TO WS-HGT-ARG.
+063500     PERFORM GET-HEIGHT THRU GET-HEIGHT-EXIT.
+063600     MOVE WS-HGT-RESULT      TO WS-RHGT.
+063700     IF  WS-LHGT > WS-RHGT
+063800         ADD 1  WS-LHGT          GIVING TBL-HGT (WS-RNODE)
+063900     ELSE
+064000         ADD 1  WS-RHGT          GIVING TBL-HGT (WS-RNODE).
+064100     MOVE TBL-LL (WS-PIVOT)  TO WS-HGT-ARG.
+064200     PERFORM GET-HEIGHT THRU GET-HEIGHT-EXIT.
+064300     MOVE WS-HGT-RESULT      TO WS-LHGT.
+064400     MOVE TBL-RL (WS-PIVOT)  TO WS-HGT-ARG.
+064500     PERFORM GET-HEIGHT THRU GET-HEIGHT-EXIT.
+064600     MOVE WS-HGT-RESULT      TO WS-RHGT.
+064700     IF  WS-LHGT > WS-RHGT
+064800         ADD 1  WS-LHGT          GIVING TBL-HGT (WS-PIVOT)
+064900     ELSE
+065000         ADD 1  WS-RHGT          GIVING TBL-HGT (WS-PIVOT).
+065100     MOVE WS-PIVOT           TO WS-RRESULT.
+065200 LEFT-ROTATE-EXIT.
+065300     EXIT.
+065400*
+065500*    ROTATE THE SUBTREE ROOTED AT WS-RNODE RIGHT (ITS LEFT CHILD
+065600*    BECOMES THE NEW SUBTREE ROOT). RETURNS THAT ROOT IN
+065700*    WS-RRESULT.
+065800*
+065900 RIGHT-ROTATE.
+066000     MOVE TBL-LL (WS-RNODE)  TO WS-PIVOT.
+066100     MOVE TBL-RL (WS-PIVOT)  TO TBL-LL (WS-RNODE).
+066200     MOVE WS-RNODE           TO TBL-RL (WS-PIVOT).
+066300     MOVE TBL-LL (WS-RNODE)  TO WS-HGT-ARG.
+066400     PERFORM GET-HEIGHT THRU GET-HEIGHT-EXIT.
+066500     MOVE WS-HGT-RESULT      TO WS-LHGT.
+066600     MOVE TBL-RL (WS-RNODE)  TO WS-HGT-ARG.
+066700     PERFORM GET-HEIGHT THRU GET-HEIGHT-EXIT.
+066800     MOVE WS-HGT-RESULT      TO WS-RHGT.
+066900     IF  WS-LHGT > WS-RHGT
+067000         ADD 1  WS-LHGT          GIVING TBL-HGT (WS-RNODE)
+067100     ELSE
+067200         ADD 1  WS-RHGT          GIVING TBL-HGT (WS-RNODE).
+067300     MOVE TBL-LL (WS-PIVOT)  TO WS-HGT-ARG.
+067400     PERFORM GET-HEIGHT THRU GET-HEIGHT-EXIT.
+067500     MOVE WS-HGT-RESULT      TO WS-LHGT.
+067600     MOVE TBL-RL (WS-PIVOT)  TO WS-HGT-ARG.
+067700     PERFORM GET-HEIGHT THRU GET-HEIGHT-EXIT.
+067800     MOVE WS-HGT-RESULT      TO WS-RHGT.
+067900     IF  WS-LHGT > WS-RHGT
+068000         ADD 1  WS-LHGT          GIVING TBL-HGT (WS-PIVOT)
+068100     ELSE
+068200         ADD 1  WS-RHGT          GIVING TBL-HGT (WS-PIVOT).
+068300     MOVE WS-PIVOT           TO WS-RRESULT.
+068400 RIGHT-ROTATE-EXIT.
+068500     EXIT.
+068600*
+068700*    UNLOAD TABLE IN ASCENDING ORDER
+068800*
+068900 TEST-LEFT.
+069000     IF  TBL-LL (SS) NOT = ZERO
+069100         MOVE SS             TO TBL-LINK (SS2)
+069200         MOVE TBL-LL (SS)    TO SS
+069300         ADD 1               TO SS2
+069400         GO TO TEST-LEFT.
+069500*
+069600 PRINT-HERE.
+069700     IF  WS-LINE-NO = ZERO OR WS-LINE-NO >= WS-RPT-LINE-MAX
+069800         PERFORM PRINT-HEADERS THRU PRINT-HEADERS-EXIT.
+069900     ADD 1                   TO WS-CTR.
+070000     MOVE WS-CTR             TO DTL-LINE-NO.
+070100     MOVE TBL-ITEM (SS)      TO DTL-ITEM.
+070200     MOVE WS-DTL-LINE        TO PRT-REC.
+070300     WRITE PRT-REC AFTER ADVANCING 1 LINE.
+070400     ADD 1                   TO WS-LINE-NO.
+070500     IF  WS-CTR >= WS-LIVE-CTR
+070600         PERFORM PRINT-TRAILER THRU PRINT-TRAILER-EXIT
+070700         GO TO END-JOB.
+070800*
+070900 TEST-RIGHT.
+071000     IF  TBL-RL (SS) NOT = ZERO
+071100         MOVE TBL-RL (SS)    TO SS
+071200         GO TO TEST-LEFT.
+071300*
+071400     SUBTRACT 1 FROM SS2.
+071500     MOVE TBL-LINK (SS2)     TO SS.
+071600     GO TO PRINT-HERE.
+071700*
+071800*    PRINT THE REPORT TITLE/DATE/PAGE-NUMBER HEADING AND THE
+071900*    COLUMN HEADINGS, AND RESET THE PER-PAGE LINE COUNT. CALLED
+072000*    THE FIRST TIME PRINT-HERE RUNS AND AGAIN EVERY TIME THE
+072100*    CURRENT PAGE FILLS.
+072200*
+072300 PRINT-HEADERS.
+072400     ADD 1                   TO WS-PAGE-NO.
+072500     MOVE WS-PAGE-NO         TO HDR1-PAGE-NO.
+072600     MOVE WS-HDR-LINE-1      TO PRT-REC.
+072700     WRITE PRT-REC AFTER ADVANCING PAGE.
+072800     MOVE WS-HDR-LINE-2      TO PRT-REC.
+072900     WRITE PRT-REC AFTER ADVANCING 2 LINES.
+073000     MOVE WS-HDR-LINE-3      TO PRT-REC.
+073100     WRITE PRT-REC AFTER ADVANCING 1 LINE.
+073200     MOVE SPACES             TO PRT-REC.
+073300     WRITE PRT-REC AFTER ADVANCING 1 LINE.
+073400     MOVE ZERO               TO WS-LINE-NO.
+073500 PRINT-HEADERS-EXIT.
+073600     EXIT.
+073700*
+073800*    PRINT THE REPORT TRAILER SHOWING HOW MANY ITEMS WERE LISTED.
+073900*
+074000 PRINT-TRAILER.
+074100     MOVE WS-CTR             TO TRL-COUNT.
+074200     MOVE WS-TRL-LINE        TO PRT-REC.
+074300     WRITE PRT-REC AFTER ADVANCING 2 LINES.
+074400 PRINT-TRAILER-EXIT.
+074500     EXIT.
+074600*
+074700*    UNLOAD TABLE IN DESCENDING ORDER. THE MIRROR IMAGE OF
+074800*    TEST-LEFT/PRINT-HERE/TEST-RIGHT ABOVE, WITH TBL-LL AND TBL-RL
+074900*    SWAPPED SO THE WALK VISITS THE RIGHTMOST SUBTREE FIRST.
+075000*
+075100 DESC-LEFT.
+075200     IF  TBL-RL (SS) NOT = ZERO
+075300         MOVE SS             TO TBL-LINK (SS2)
+075400         MOVE TBL-RL (SS)    TO SS
+075500         ADD 1               TO SS2
+075600         GO TO DESC-LEFT.
+075700*
+075800 DESC-HERE.
+075900     IF  WS-LINE-NO = ZERO OR WS-LINE-NO >= WS-RPT-LINE-MAX
+076000         PERFORM PRINT-HEADERS THRU PRINT-HEADERS-EXIT.
+076100     ADD 1                   TO WS-CTR.
+076200     MOVE WS-CTR             TO DTL-LINE-NO.
+076300     MOVE TBL-ITEM (SS)      TO DTL-ITEM.
+076400     MOVE WS-DTL-LINE        TO PRT-REC.
+076500     WRITE PRT-REC AFTER ADVANCING 1 LINE.
+076600     ADD 1                   TO WS-LINE-NO.
+076700     IF  WS-CTR >= WS-LIVE-CTR
+076800         PERFORM PRINT-TRAILER THRU PRINT-TRAILER-EXIT
+076900         GO TO END-JOB.
+077000*
+077100 DESC-RIGHT.
+077200     IF  TBL-LL (SS) NOT = ZERO
+077300         MOVE TBL-LL (SS)    TO SS
+077400         GO TO DESC-LEFT.
+077500*
+077600     SUBTRACT 1 FROM SS2.
+077700     MOVE TBL-LINK (SS2)     TO SS.
+077800     GO TO DESC-HERE.
+077900*
+078000*    UNLOAD TABLE IN LEVEL ORDER (BREADTH-FIRST). TBL-LINK IS USED
+078100*    HERE AS A FIFO QUEUE OF SUBSCRIPTS (WS-Q-HEAD/WS-Q-TAIL),
+078200*    RATHER THAN AS THE ANCESTOR STACK THE ASCENDING/DESCENDING
+078300*    WALKS ABOVE USE IT FOR, SINCE ONLY ONE TRAVERSAL MODE RUNS
+078400*    PER INVOCATION.
+078500*
+078600 LEVEL-ORDER.
+078700     MOVE 1                  TO WS-Q-HEAD.
+078800     MOVE 1                  TO WS-Q-TAIL.
+078900     MOVE WS-ROOT            TO TBL-LINK (1).
+079000 LEVEL-ORDER-STEP.
+079100     IF  WS-Q-HEAD > WS-Q-TAIL
+079200         PERFORM PRINT-TRAILER THRU PRINT-TRAILER-EXIT
+079300         GO TO END-JOB.
+079400     MOVE TBL-LINK (WS-Q-HEAD) TO SS.
+079500     ADD 1                   TO WS-Q-HEAD.
+079600     IF  TBL-LL (SS) NOT = ZERO
+079700         ADD 1               TO WS-Q-TAIL
+079800         MOVE TBL-LL (SS)    TO TBL-LINK (WS-Q-TAIL).
+079900     IF  TBL-RL (SS) NOT = ZERO
+080000         ADD 1               TO WS-Q-TAIL
+080100         MOVE TBL-RL (SS)    TO TBL-LINK (WS-Q-TAIL).
+080200     PERFORM LEVEL-HERE THRU LEVEL-HERE-EXIT.
+080300     GO TO LEVEL-ORDER-STEP.
+080400*
+080500 LEVEL-HERE.
+080600     IF  WS-LINE-NO = ZERO OR WS-LINE-NO >= WS-RPT-LINE-MAX
+080700         PERFORM PRINT-HEADERS THRU PRINT-HEADERS-EXIT.
+080800     ADD 1                   TO WS-CTR.
+080900     MOVE WS-CTR             TO DTL-LINE-NO.
+081000     MOVE TBL-ITEM (SS)      TO DTL-ITEM.
+081100     MOVE WS-DTL-LINE        TO PRT-REC.
+081200     WRITE PRT-REC AFTER ADVANCING 1 LINE.
+081300     ADD 1                   TO WS-LINE-NO.
+081400 LEVEL-HERE-EXIT.
+081500     EXIT.
+081600*
+081700*    SEARCH THE TABLE FOR WS-FIND (SET BY ACCEPT-INPUT'S 'I'
+081800*    DISPATCH). A CALLABLE SUBROUTINE, NOT A GOTO CHAIN, SINCE
+081900*    CONTROL RETURNS TO ACCEPT-INPUT FOR THE NEXT TRANSACTION
+082000*    EITHER WAY, WIN OR MISS.
+082100*
+082200 INQUIRE-TRN.
+082300     IF  WS-ROOT = ZERO
+082400         DISPLAY 'NOT IN TABLE ' WS-FIND
+082500         GO TO INQUIRE-TRN-EXIT.
+082600*
+082700     MOVE WS-ROOT            TO SS.
+082800*
+082900 INQUIRE-RTN.
+083000     IF  WS-FIND < TBL-ITEM (SS)
+083100         IF  TBL-LL (SS) = ZERO
+083200             DISPLAY 'NOT IN TABLE ' WS-FIND
+083300             GO TO INQUIRE-TRN-EXIT
+083400         ELSE
+083500             MOVE TBL-LL (SS)
+083600                             TO SS
+083700             GO TO INQUIRE-RTN.
+083800*
+083900     IF  WS-FIND > TBL-ITEM (SS)
+084000         IF  TBL-RL (SS) = ZERO
+084100             DISPLAY 'NOT IN TABLE ' WS-FIND
+084200             GO TO INQUIRE-TRN-EXIT
+084300         ELSE
+084400             MOVE TBL-RL (SS)
+084500                             TO SS
+084600             GO TO INQUIRE-RTN.
+084700*
+084800     DISPLAY 'FOUND ' TBL-ITEM (SS).
+084900 INQUIRE-TRN-EXIT.
+085000     EXIT.
+085100*
+085200*    DELETE THE ENTRY KEYED BY WS-FIND (SET BY ACCEPT-INPUT'S 'D'
+085300*    OR 'C' DISPATCH) FROM THE TABLE. ALSO A CALLABLE SUBROUTINE,
+085400*    FOR THE SAME REASON AS INQUIRE-TRN ABOVE. WALKS DOWN TO THE
+085500*    KEYED NODE, THEN SPLICES IT OUT OF TBL-LL/TBL-RL AND FREES
+085600*    ITS SLOT. WS-PATH (1..SS3) COLLECTS THE ANCESTORS ON THE WAY
+085700*    DOWN, THE SAME AS BUILD-TABLE DOES FOR AN INSERT, SO
+085800*    REBALANCE-PATH CAN RE-HEIGHT AND ROTATE THE CHAIN BACK UP TO
+085900*    THE ROOT AFTERWARD.
+086000*
+086100 DELETE-TRN.
+086200     IF  WS-ROOT = ZERO
+086300         DISPLAY 'NOT IN TABLE ' WS-FIND
+086400         GO TO DELETE-TRN-EXIT.
+086500*
+086600     MOVE ZERO               TO SS3.
+086700     MOVE WS-ROOT            TO SS.
+086800*
+086900 DELETE-RTN.
+087000     IF  WS-FIND < TBL-ITEM (SS)
+087100         IF  TBL-LL (SS) = ZERO
+087200             DISPLAY 'NOT IN TABLE ' WS-FIND
+087300             GO TO DELETE-TRN-EXIT
+087400         ELSE
+087500             ADD 1               TO SS3
+087600             MOVE SS             TO WS-PATH (SS3)
+087700             MOVE TBL-LL (SS)    TO SS
+087800             GO TO DELETE-RTN.
+087900*
+088000     IF  WS-FIND > TBL-ITEM (SS)
+088100         IF  TBL-RL (SS) = ZERO
+088200             DISPLAY 'NOT IN TABLE ' WS-FIND
+088300             GO TO DELETE-TRN-EXIT
+088400         ELSE
+088500             ADD 1               TO SS3
+088600             MOVE SS             TO WS-PATH (SS3)
+088700             MOVE TBL-RL (SS)    TO SS
+088800             GO TO DELETE-RTN.
+088900*
+089000     PERFORM UNLINK-NODE THRU UNLINK-NODE-EXIT.
+089100     PERFORM REBALANCE-PATH THRU REBALANCE-PATH-EXIT.
+089200     DISPLAY 'DELETED ' WS-FIND.
+089300 DELETE-TRN-EXIT.
+089400     EXIT.
+089500*
+089600*    SS IS THE NODE TO REMOVE, WS-PATH (SS3) ITS PARENT (SS3 = 0
+089700*    MEANS SS IS THE ROOT). LEAF AND ONE-CHILD NODES COME OUT BY
+089800*    SPLICING THE SURVIVING CHILD (OR ZERO) INTO THE PARENT. A
+089900*    TWO-CHILD NODE IS REMOVED BY COPYING ITS IN-ORDER SUCCESSOR'S
+090000*    KEY OVER IT AND THEN SPLICING THE SUCCESSOR OUT INSTEAD,
+090100*    SINCE THE SUCCESSOR NEVER HAS A LEFT CHILD OF ITS OWN.
+090200*
+090300 UNLINK-NODE.
+090400     IF  SS3 = ZERO
+090500         MOVE ZERO               TO WS-PARENT
+090600     ELSE
+090700         MOVE WS-PATH (SS3)      TO WS-PARENT.
+090800*
+090900     IF  TBL-LL (SS) NOT = ZERO AND TBL-RL (SS) NOT = ZERO
+091000         GO TO UNLINK-TWO-CHILD.
+091100*
+091200     IF  TBL-LL (SS) NOT = ZERO
+091300         MOVE TBL-LL (SS)        TO WS-RNODE
+091400     ELSE
+091500         MOVE TBL-RL (SS)        TO WS-RNODE.
+091600     PERFORM REPLACE-CHILD THRU REPLACE-CHILD-EXIT.
+091700     PERFORM FREE-SLOT THRU FREE-SLOT-EXIT.
+091800     GO TO UNLINK-NODE-EXIT.
+091900*
+092000 UNLINK-TWO-CHILD.
+092100     MOVE SS                     TO WS-NODE.
+092200     ADD 1                       TO SS3.
+092300     MOVE WS-NODE                TO WS-PATH (SS3).
+092400     MOVE TBL-RL (WS-NODE)       TO WS-SUCC.
+092500 FIND-SUCCESSOR.
+092600     IF  TBL-LL (WS-SUCC) NOT = ZERO
+092700         ADD 1                   TO SS3
+092800         MOVE WS-SUCC            TO WS-PATH (SS3)
+092900         MOVE TBL-LL (WS-SUCC)   TO WS-SUCC
+093000         GO TO FIND-SUCCESSOR.
+093100*
+093200     MOVE TBL-ITEM (WS-SUCC)     TO TBL-ITEM (WS-NODE).
+093300     MOVE WS-PATH (SS3)          TO WS-PARENT.
+093400     MOVE WS-SUCC                TO SS.
+093500     MOVE TBL-RL (WS-SUCC)       TO WS-RNODE.
+093600     PERFORM REPLACE-CHILD THRU REPLACE-CHILD-EXIT.
+093700     PERFORM FREE-SLOT THRU FREE-SLOT-EXIT.
+093800 UNLINK-NODE-EXIT.
+093900     EXIT.
+094000*
+094100*    REPLACE SS IN WS-PARENT'S TBL-LL/TBL-RL (OR AT THE ROOT, WHEN
+094200*    SS3 IS ZERO) WITH WS-RNODE, THE SUBTREE THAT TAKES ITS PLACE.
+094300*
+094400 REPLACE-CHILD.
+094500     IF  WS-PARENT = ZERO
+094600         MOVE WS-RNODE           TO WS-ROOT
+094700     ELSE
+094800         IF  TBL-LL (WS-PARENT) = SS
+094900             MOVE WS-RNODE       TO TBL-LL (WS-PARENT)
+095000         ELSE
+095100             MOVE WS-RNODE       TO TBL-RL (WS-PARENT).
+095200 REPLACE-CHILD-EXIT.
+095300     EXIT.
+095400*
+095500*    PUT THE JUST-REMOVED SLOT AT THE HEAD OF THE FREE CHAIN SO
+095600*    GET-SLOT CAN HAND IT BACK OUT ON A LATER INSERT.
+095700*
+095800 FREE-SLOT.
+095900     MOVE WS-FREE-HEAD           TO TBL-LL (SS).
+096000     MOVE SS                     TO WS-FREE-HEAD.
+096100     SUBTRACT 1                  FROM WS-LIVE-CTR.
+096200 FREE-SLOT-EXIT.
+096300     EXIT.
+096400*
+096500*    APPEND ONE AUDIT RECORD TO AUDITLOG. THE CALLER MOVES THE
+096600*    TRANSACTION CODE AND KEY INTO AUD-TRANS-CODE/AUD-KEY BEFORE
+096700*    PERFORMING THIS, SO THE SAME PARAGRAPH SERVES BOTH THE INSERT
+096800*    LOG AND THE LOOKUP LOG (FROM ACCEPT-INPUT).
+096900*
+097000 WRITE-AUDIT.
+097100     ACCEPT AUD-DATE             FROM DATE.
+097200     ACCEPT AUD-TIME             FROM TIME.
+097300     WRITE AUD-REC.
+097400 WRITE-AUDIT-EXIT.
+097500     EXIT.
+097600*
+097700*
+097800*    REWRITE THE MASTER FILE FROM THE CURRENT TABLE-AREA SO THE
+097900*    NEXT RUN (OR A RESTARTED LOAD STEP) CAN PICK UP WHERE THIS
+098000*    ONE LEFT OFF. A LEADING CONTROL RECORD (MSTR-SEQ = ZERO)
+098100*    CARRIES THE CURRENT ROOT SUBSCRIPT AND THE CHECKPOINT COUNT
+098200*    OF TABLE-IN RECORDS CONSUMED SO FAR, SO BOTH THE TREE SHAPE
+098300*    AND THE RESTART POSITION SURVIVE ACROSS RUNS.
+098400*
+098500 SAVE-MASTER.
+098600     CLOSE MASTFILE.
+098700     OPEN OUTPUT MASTFILE.
+098800     MOVE ZERO               TO MSTR-SEQ, MSTR-LL, MSTR-RL
+098900                                 MSTR-HGT.
+099000     MOVE SPACES             TO MSTR-ITEM.
+099100     MOVE WS-ROOT            TO MSTR-ROOT.
+099200     MOVE WS-CKPT-COUNT      TO MSTR-CKPT-COUNT.
+099300     MOVE WS-LIVE-CTR        TO MSTR-LIVE-CTR.
+099400     MOVE WS-FREE-HEAD       TO MSTR-FREE-HEAD.
+099500     WRITE MSTR-REC.
+099600     MOVE 1                  TO SS.
+099700     IF  AVAIL < 2
+099800         GO TO SAVE-MASTER-EXIT.
+099900 END-SAVE-WRITE.
+100000     MOVE SS                 TO MSTR-SEQ.
+100100     MOVE TBL-LL (SS)        TO MSTR-LL.
+100200     MOVE TBL-RL (SS)        TO MSTR-RL.
+100300     MOVE TBL-ITEM (SS)      TO MSTR-ITEM.
+100400     MOVE TBL-HGT (SS)       TO MSTR-HGT.
+100500     WRITE MSTR-REC.
+100600     ADD 1                   TO SS.
+100700     IF  SS < AVAIL
+100800         GO TO END-SAVE-WRITE.
+100900 SAVE-MASTER-EXIT.
+101000     EXIT.
+101100*
+101200 END-JOB.
+101300*
+101400     PERFORM SAVE-MASTER THRU SAVE-MASTER-EXIT.
+101500*
+101600*    A NONZERO RETURN CODE FLAGS REJECTED ENTRIES TO THE JCL SO A
+101700*    COND= TEST ON THE NEXT STEP CAN SHORT-CIRCUIT THE TRAVERSAL.
+101800*
+101900     IF  WS-REJ-CTR > ZERO
+102000         MOVE 4              TO RETURN-CODE
+102100     ELSE
+102200         MOVE ZERO           TO RETURN-CODE.
+102300     CLOSE MASTFILE.
+102400     CLOSE AUDITLOG.
+102500     CLOSE PRNTFILE.
+102600     CLOSE TABLE-IN.
+102700     STOP RUN.
+102800*
+102900*
+103000*    END OF BINTREE.                                                      
